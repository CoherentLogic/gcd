@@ -0,0 +1,223 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. GCDONL.
+000120 ENVIRONMENT DIVISION.
+000130 INPUT-OUTPUT SECTION.
+000140 FILE-CONTROL.
+000150     SELECT MASTER-FILE ASSIGN TO "GCDMSTR"
+000160         ORGANIZATION IS INDEXED
+000170         ACCESS MODE IS DYNAMIC
+000180         RECORD KEY IS MSTR-KEY
+000190         FILE STATUS IS WS-MSTR-STATUS.
+000200 DATA DIVISION.
+000210 FILE SECTION.
+000220 FD  MASTER-FILE
+000230     RECORD CONTAINS 33 CHARACTERS.
+000240 01  MASTER-RECORD.
+000250     05  MSTR-KEY.
+000260         10  MSTR-KEY-A      PIC 9(9).
+000270         10  MSTR-KEY-B      PIC 9(9).
+000280     05  MSTR-GCD            PIC S9(9)  COMP-3.
+000290     05  MSTR-LCM            PIC S9(18) COMP-3.
+000300 WORKING-STORAGE SECTION.
+000310
+000320 77      A PICTURE S9(9) COMP-3.
+000330 77      B PICTURE S9(9) COMP-3.
+000340 77      C PICTURE S9(9) COMP-3.
+000350 77      QUIT PICTURE 99.
+000360 77      SCRATCH PICTURE S9(9) COMP-3.
+000370 77      RESULT PICTURE S9(9) COMP-3.
+000380 77      LCM PICTURE S9(18) COMP-3.
+000390 77      WS-LCM-PRODUCT PICTURE S9(18) COMP-3.
+000400
+000410 77      WS-MSTR-STATUS      PIC XX.
+000420 77      WS-EXIT-SWITCH      PIC X       VALUE "N".
+000430 77      WS-KEY-FOUND        PIC X       VALUE "N".
+000440 77      WS-LAST-KEY-A       PIC 9(9)    VALUE 0.
+000450 77      WS-LAST-KEY-B       PIC 9(9)    VALUE 0.
+000460 77      WS-LAST-KEY-VALID   PIC X       VALUE "N".
+000470
+000480 01  WS-FUNCTION-CODE        PIC X       VALUE SPACE.
+000490 01  WS-INPUT-A              PIC 9(9)    VALUE 0.
+000500 01  WS-INPUT-B              PIC 9(9)    VALUE 0.
+000510 01  WS-DISPLAY-GCD          PIC 9(9)    VALUE 0.
+000520 01  WS-DISPLAY-LCM          PIC 9(18)   VALUE 0.
+000530 01  WS-MESSAGE              PIC X(60)   VALUE SPACES.
+000540
+000550 SCREEN SECTION.
+000560 01  GCD-ONLINE-SCREEN.
+000570     05  BLANK SCREEN.
+000580     05  LINE 1  COLUMN 1
+000590         VALUE "GCD/LCM MASTER FILE INQUIRY AND MAINTENANCE".
+000600     05  LINE 3  COLUMN 1
+000610         VALUE "FUNCTION (I/R/C/X):".
+000620     05  LINE 3  COLUMN 21 PIC X USING WS-FUNCTION-CODE.
+000630     05  LINE 5  COLUMN 1  VALUE "INPUT A  :".
+000640     05  LINE 5  COLUMN 12 PIC 9(9) USING WS-INPUT-A.
+000650     05  LINE 6  COLUMN 1  VALUE "INPUT B  :".
+000660     05  LINE 6  COLUMN 12 PIC 9(9) USING WS-INPUT-B.
+000670     05  LINE 8  COLUMN 1  VALUE "GCD      :".
+000680     05  LINE 8  COLUMN 12 PIC 9(9) USING WS-DISPLAY-GCD.
+000690     05  LINE 9  COLUMN 1  VALUE "LCM      :".
+000700     05  LINE 9  COLUMN 12 PIC 9(18) USING WS-DISPLAY-LCM.
+000710     05  LINE 11 COLUMN 1  VALUE "MESSAGE  :".
+000720     05  LINE 11 COLUMN 12 PIC X(60) FROM WS-MESSAGE.
+000730
+000740 PROCEDURE DIVISION.
+000750 PROGRAM-BEGIN.
+000760
+000770     PERFORM OPEN-MASTER-FILE.
+000780     PERFORM PROCESS-ONE-REQUEST
+000790        WITH TEST BEFORE UNTIL WS-EXIT-SWITCH = "Y".
+000800     PERFORM CLOSE-MASTER-FILE.
+000810     STOP RUN.
+000820
+000830 OPEN-MASTER-FILE.
+000840     OPEN I-O MASTER-FILE.
+000850     IF WS-MSTR-STATUS = "35"
+000860        OPEN OUTPUT MASTER-FILE
+000870        CLOSE MASTER-FILE
+000880        OPEN I-O MASTER-FILE
+000890     END-IF.
+000900
+000910 CLOSE-MASTER-FILE.
+000920     CLOSE MASTER-FILE.
+000930
+000940 PROCESS-ONE-REQUEST.
+000950     MOVE SPACES TO WS-MESSAGE.
+000960     DISPLAY GCD-ONLINE-SCREEN.
+000970     ACCEPT GCD-ONLINE-SCREEN.
+000980     EVALUATE WS-FUNCTION-CODE
+000990        WHEN "I"
+001000           PERFORM INQUIRE-PAIR
+001010        WHEN "R"
+001020           PERFORM RECOMPUTE-PAIR
+001030        WHEN "C"
+001040           PERFORM CORRECT-PAIR
+001050        WHEN "X"
+001060           MOVE "Y" TO WS-EXIT-SWITCH
+001070        WHEN OTHER
+001080           MOVE "INVALID FUNCTION - USE I R C OR X" TO WS-MESSAGE
+001090     END-EVALUATE.
+001100
+001110 BUILD-MASTER-KEY.
+001120     IF WS-INPUT-A >= WS-INPUT-B
+001130        MOVE WS-INPUT-A TO MSTR-KEY-A
+001140        MOVE WS-INPUT-B TO MSTR-KEY-B
+001150     ELSE
+001160        MOVE WS-INPUT-B TO MSTR-KEY-A
+001170        MOVE WS-INPUT-A TO MSTR-KEY-B
+001180     END-IF.
+001190
+001200 READ-MASTER-BY-KEY.
+001210     MOVE "N" TO WS-KEY-FOUND.
+001220     READ MASTER-FILE
+001230        INVALID KEY
+001240           CONTINUE
+001250        NOT INVALID KEY
+001260           MOVE "Y" TO WS-KEY-FOUND
+001270     END-READ.
+001280
+001290 INQUIRE-PAIR.
+001300     PERFORM BUILD-MASTER-KEY.
+001310     PERFORM READ-MASTER-BY-KEY.
+001320     IF WS-KEY-FOUND = "Y"
+001330        MOVE MSTR-GCD TO WS-DISPLAY-GCD
+001340        MOVE MSTR-LCM TO WS-DISPLAY-LCM
+001350        MOVE MSTR-KEY-A TO WS-LAST-KEY-A
+001360        MOVE MSTR-KEY-B TO WS-LAST-KEY-B
+001370        MOVE "Y" TO WS-LAST-KEY-VALID
+001380        MOVE "PAIR FOUND ON MASTER FILE" TO WS-MESSAGE
+001390     ELSE
+001400        MOVE 0 TO WS-DISPLAY-GCD
+001410        MOVE 0 TO WS-DISPLAY-LCM
+001420        MOVE "N" TO WS-LAST-KEY-VALID
+001430        MOVE "PAIR NOT ON FILE - USE R TO COMPUTE" TO WS-MESSAGE
+001440     END-IF.
+001450
+001460 RECOMPUTE-PAIR.
+001470     IF WS-INPUT-A IS ZERO OR WS-INPUT-B IS ZERO
+001480        MOVE "INPUT A AND B MUST BOTH BE NON-ZERO" TO WS-MESSAGE
+001490     ELSE
+001500        PERFORM BUILD-MASTER-KEY
+001510        MOVE MSTR-KEY-A TO WS-LAST-KEY-A
+001520        MOVE MSTR-KEY-B TO WS-LAST-KEY-B
+001530        MOVE "Y" TO WS-LAST-KEY-VALID
+001540        MOVE WS-INPUT-A TO A
+001550        MOVE WS-INPUT-B TO B
+001560        MOVE 0 TO QUIT
+001570        MOVE 0 TO RESULT
+001580        IF A < B THEN
+001590           MOVE A TO C
+001600           MOVE B TO A
+001610           MOVE C TO B
+001620        END-IF
+001630        PERFORM COMPUTE-GCD-LOOP WITH TEST AFTER UNTIL QUIT = 1
+001640        IF RESULT IS ZERO THEN
+001650           MOVE B TO RESULT
+001660        END-IF
+001670        COMPUTE WS-LCM-PRODUCT = WS-INPUT-A * WS-INPUT-B
+001680        COMPUTE LCM = WS-LCM-PRODUCT / RESULT
+001690        MOVE RESULT TO WS-DISPLAY-GCD
+001700        MOVE LCM TO WS-DISPLAY-LCM
+001710        PERFORM READ-MASTER-BY-KEY
+001720        IF WS-KEY-FOUND = "Y"
+001730           MOVE RESULT TO MSTR-GCD
+001740           MOVE LCM TO MSTR-LCM
+001750           REWRITE MASTER-RECORD
+001760              INVALID KEY
+001770                 MOVE "MASTER RECORD UPDATE FAILED - NOT SAVED"
+001780                    TO WS-MESSAGE
+001790              NOT INVALID KEY
+001800                 MOVE "MASTER RECORD UPDATED" TO WS-MESSAGE
+001810           END-REWRITE
+001820        ELSE
+001830           MOVE RESULT TO MSTR-GCD
+001840           MOVE LCM TO MSTR-LCM
+001850           WRITE MASTER-RECORD
+001860              INVALID KEY
+001870                 MOVE "MASTER RECORD ADD FAILED - NOT SAVED"
+001880                    TO WS-MESSAGE
+001890              NOT INVALID KEY
+001900                 MOVE "ADDED TO MASTER FILE" TO WS-MESSAGE
+001910           END-WRITE
+001920        END-IF
+001930     END-IF.
+001940
+001950 COMPUTE-GCD-LOOP.
+001960     DIVIDE B INTO A GIVING SCRATCH REMAINDER C.
+001970     IF C = 0 THEN
+001980        MOVE 1 TO QUIT
+001990        MOVE B TO RESULT
+002000     END-IF.
+002010     MOVE B TO A.
+002020     MOVE C TO B.
+002030
+002040 CORRECT-PAIR.
+002050     PERFORM BUILD-MASTER-KEY.
+002060     IF WS-LAST-KEY-VALID NOT = "Y"
+002070        OR MSTR-KEY-A NOT = WS-LAST-KEY-A
+002080        OR MSTR-KEY-B NOT = WS-LAST-KEY-B
+002090        MOVE "MUST INQUIRE OR RECOMPUTE THIS PAIR FIRST"
+002100           TO WS-MESSAGE
+002110     ELSE
+002120        IF WS-DISPLAY-GCD IS ZERO OR WS-DISPLAY-LCM IS ZERO
+002130           MOVE "GCD AND LCM MUST BOTH BE POSITIVE - NOT SAVED"
+002140              TO WS-MESSAGE
+002150        ELSE
+002160           PERFORM READ-MASTER-BY-KEY
+002170           IF WS-KEY-FOUND = "Y"
+002180              MOVE WS-DISPLAY-GCD TO MSTR-GCD
+002190              MOVE WS-DISPLAY-LCM TO MSTR-LCM
+002200              REWRITE MASTER-RECORD
+002210                 INVALID KEY
+002220                    MOVE "MASTER RECORD CORRECTION FAILED"
+002230                       TO WS-MESSAGE
+002240                 NOT INVALID KEY
+002250                    MOVE "MASTER RECORD CORRECTED" TO WS-MESSAGE
+002260              END-REWRITE
+002270           ELSE
+002280              MOVE "PAIR NOT ON FILE - CANNOT CORRECT"
+002290                 TO WS-MESSAGE
+002300           END-IF
+002310        END-IF
+002320     END-IF.
