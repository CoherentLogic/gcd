@@ -1,47 +1,637 @@
 000100 IDENTIFICATION DIVISION.
-000200 PROGRAM-ID. GCD.
-000300 ENVIRONMENT DIVISION.
-000400 DATA DIVISION.
-000500 WORKING-STORAGE SECTION.
-000550
-000600 77      A PICTURE 9999.
-000700 77      B PICTURE 9999.
-000800 77      C PICTURE 9999.
-000801 77      QUIT PICTURE 99.
-000802 77      SCRATCH PICTURE 9999.
-000802 77      RESULT PICTURE 9999.
-000850
-000900 PROCEDURE DIVISION.
-001000 PROGRAM-BEGIN.
-001100
-001110     MOVE 54 TO A.
-001120     MOVE 24 TO B.
-001130     MOVE 0 TO QUIT.
-001140     MOVE 0 TO RESULT.
-001150
-001200     IF A < B THEN
-001300        MOVE A TO C
-001400	      MOVE B TO A
-001500        MOVE C TO B
-001600     END-IF.
-001700
-001800     PERFORM GCD WITH TEST AFTER UNTIL QUIT=1.
-001810     IF RESULT IS ZERO THEN
-001820        MOVE B TO RESULT
-001830     END-IF.
-001840
-001850     DISPLAY "GCD of 54 and 24 is ".
-001860     DISPLAY RESULT.
-001870
-001880     STOP-RUN.
-001900
-002000     GCD.
-002100        DIVIDE B INTO A GIVING SCRATCH REMAINDER C.
-002150
-002200        IF C = 0 THEN
-002300           MOVE 1 TO QUIT
-002400           MOVE B TO RESULT
-002500        END-IF.
-002600
-002700        MOVE B TO A.
-002800        MOVE C TO B.
\ No newline at end of file
+000110 PROGRAM-ID. GCD.
+000120 ENVIRONMENT DIVISION.
+000130 INPUT-OUTPUT SECTION.
+000140 FILE-CONTROL.
+000150     SELECT PAIR-FILE ASSIGN TO "GCDIN"
+000160         ORGANIZATION IS LINE SEQUENTIAL
+000170         FILE STATUS IS WS-PAIR-STATUS.
+000180     SELECT REJECT-FILE ASSIGN TO "GCDREJ"
+000190         ORGANIZATION IS LINE SEQUENTIAL
+000200         FILE STATUS IS WS-REJECT-STATUS.
+000210     SELECT PRINT-FILE ASSIGN TO "GCDRPT"
+000220         ORGANIZATION IS LINE SEQUENTIAL
+000230         FILE STATUS IS WS-PRINT-STATUS.
+000240     SELECT AUDIT-FILE ASSIGN TO "GCDAUD"
+000250         ORGANIZATION IS LINE SEQUENTIAL
+000260         FILE STATUS IS WS-AUDIT-STATUS.
+000270     SELECT PARM-FILE ASSIGN TO "GCDPARM"
+000280         ORGANIZATION IS LINE SEQUENTIAL
+000290         FILE STATUS IS WS-PARM-STATUS.
+000300     SELECT CHECKPOINT-FILE ASSIGN TO "GCDCKP"
+000310         ORGANIZATION IS LINE SEQUENTIAL
+000320         FILE STATUS IS WS-CKPT-STATUS.
+000330     SELECT MASTER-FILE ASSIGN TO "GCDMSTR"
+000340         ORGANIZATION IS INDEXED
+000350         ACCESS MODE IS DYNAMIC
+000360         RECORD KEY IS MSTR-KEY
+000370         FILE STATUS IS WS-MSTR-STATUS.
+000380     SELECT SYSIN-FILE ASSIGN TO "SYSIN"
+000390         ORGANIZATION IS LINE SEQUENTIAL
+000400         FILE STATUS IS WS-SYSIN-STATUS.
+000410 DATA DIVISION.
+000420 FILE SECTION.
+000430 FD  PAIR-FILE
+000440     RECORD CONTAINS 20 CHARACTERS.
+000450 01  PAIR-RECORD.
+000460     05  PAIR-A-X            PIC X(10).
+000470     05  PAIR-B-X            PIC X(10).
+000480 FD  REJECT-FILE
+000490     RECORD CONTAINS 62 CHARACTERS.
+000500 01  REJECT-RECORD.
+000510     05  REJ-POSITION        PIC 9(9).
+000520     05  FILLER              PIC X       VALUE SPACE.
+000530     05  REJ-A               PIC X(10).
+000540     05  FILLER              PIC X       VALUE SPACE.
+000550     05  REJ-B               PIC X(10).
+000560     05  FILLER              PIC X       VALUE SPACE.
+000570     05  REJ-REASON          PIC X(30).
+000580 FD  PRINT-FILE
+000590     RECORD CONTAINS 132 CHARACTERS.
+000600 01  PRINT-LINE              PIC X(132).
+000610 FD  AUDIT-FILE
+000620     RECORD CONTAINS 66 CHARACTERS.
+000630 01  AUDIT-RECORD.
+000640     05  AUD-DATE            PIC 9(8).
+000650     05  FILLER              PIC X       VALUE SPACE.
+000660     05  AUD-TIME            PIC 9(8).
+000670     05  FILLER              PIC X       VALUE SPACE.
+000680     05  AUD-A               PIC Z(8)9.
+000690     05  FILLER              PIC X       VALUE SPACE.
+000700     05  AUD-B               PIC Z(8)9.
+000710     05  FILLER              PIC X       VALUE SPACE.
+000720     05  AUD-GCD             PIC Z(8)9.
+000730     05  FILLER              PIC X       VALUE SPACE.
+000740     05  AUD-LCM             PIC Z(17)9.
+000750 FD  PARM-FILE
+000760     RECORD CONTAINS 20 CHARACTERS.
+000770 01  PARM-RECORD.
+000780     05  PARM-RESTART-KEY    PIC 9(9).
+000790     05  FILLER              PIC X       VALUE SPACE.
+000800     05  PARM-CKPT-INTERVAL  PIC 9(9).
+000810     05  FILLER              PIC X       VALUE SPACE.
+000820 FD  CHECKPOINT-FILE
+000830     RECORD CONTAINS 9 CHARACTERS.
+000840 01  CHECKPOINT-RECORD       PIC 9(9).
+000850 FD  MASTER-FILE
+000860     RECORD CONTAINS 33 CHARACTERS.
+000870 01  MASTER-RECORD.
+000880     05  MSTR-KEY.
+000890         10  MSTR-KEY-A      PIC 9(9).
+000900         10  MSTR-KEY-B      PIC 9(9).
+000910     05  MSTR-GCD            PIC S9(9)  COMP-3.
+000920     05  MSTR-LCM            PIC S9(18) COMP-3.
+000930 FD  SYSIN-FILE
+000940     RECORD CONTAINS 8 CHARACTERS.
+000950 01  SYSIN-RECORD.
+000960     05  SYSIN-RUNDATE       PIC 9(8).
+000970 WORKING-STORAGE SECTION.
+000980
+000990 77      A PICTURE S9(9) COMP-3.
+001000 77      B PICTURE S9(9) COMP-3.
+001010 77      C PICTURE S9(9) COMP-3.
+001020 77      QUIT PICTURE 99.
+001030 77      SCRATCH PICTURE S9(9) COMP-3.
+001040 77      RESULT PICTURE S9(9) COMP-3.
+001050 77      ORIGINAL-A PICTURE S9(9) COMP-3.
+001060 77      ORIGINAL-B PICTURE S9(9) COMP-3.
+001070 77      LCM PICTURE S9(18) COMP-3.
+001080 77      WS-LCM-PRODUCT PICTURE S9(18) COMP-3.
+001090
+001100 77      WS-PAIR-STATUS      PIC XX.
+001110 77      WS-REJECT-STATUS    PIC XX.
+001120 77      WS-FILE-PRESENT     PIC X       VALUE "Y".
+001130 77      WS-EOF-SWITCH       PIC X       VALUE "N".
+001140 77      WS-RECORD-COUNT     PIC 9(9)    VALUE 0.
+001150 77      WS-VALID-SWITCH     PIC X       VALUE "Y".
+001160 77      WS-REJECT-REASON    PIC X(30)   VALUE SPACES.
+001170 77      WS-IN-A-NUM         PIC 9(9)    VALUE 0.
+001180 77      WS-IN-B-NUM         PIC 9(9)    VALUE 0.
+001190 77      WS-PRINT-STATUS     PIC XX.
+001200 77      WS-LINE-COUNT       PIC 99      VALUE 0.
+001210 77      WS-PAGE-COUNT       PIC 999     VALUE 0.
+001220 77      WS-LINES-PER-PAGE   PIC 99      VALUE 50.
+001230 77      WS-PRINT-WRITE-BAD PIC X       VALUE "N".
+001240 77      WS-AUDIT-STATUS     PIC XX.
+001250 77      WS-AUD-DATE         PIC 9(8).
+001260 77      WS-AUD-TIME         PIC 9(8).
+001270 77      WS-AUDIT-WRITE-BAD PIC X       VALUE "N".
+001280 77      WS-RECORDS-PROCESSED PIC 9(9)   VALUE 0.
+001290 77      WS-RECORDS-REJECTED PIC 9(9)    VALUE 0.
+001300 77      WS-PARM-STATUS      PIC XX.
+001310 77      WS-CKPT-STATUS      PIC XX.
+001320 77      WS-RESTART-KEY      PIC 9(9)    VALUE 0.
+001330 77      WS-CKPT-INTERVAL    PIC 9(9)    VALUE 100.
+001340 77      WS-CKPT-WRITE-BAD  PIC X       VALUE "N".
+001350 77      WS-REJECT-WRITE-BAD PIC X      VALUE "N".
+001360 77      WS-MSTR-STATUS      PIC XX.
+001370 77      WS-MASTER-HIT       PIC X       VALUE "N".
+001380 77      WS-MSTR-WRITE-BAD   PIC X       VALUE "N".
+001390 77      WS-RECORDS-REUSED   PIC 9(9)    VALUE 0.
+001400 77      WS-SYSIN-STATUS     PIC XX.
+001410 77      WS-ABEND-SWITCH     PIC X       VALUE "N".
+001420 77      WS-NUMVAL-CHECK     PIC S9(4)   COMP-3.
+001430 77      WS-NUMVAL-RESULT    PIC S9(10)  COMP-3.
+001440 77      WS-ZERO-RESULT-SWITCH PIC X     VALUE "N".
+001450 77      WS-DECIMAL-COUNT    PIC 99      VALUE 0.
+001460 01  WS-RUN-DATE.
+001470     05  WS-RUN-YEAR         PIC 9(4).
+001480     05  WS-RUN-MONTH        PIC 9(2).
+001490     05  WS-RUN-DAY          PIC 9(2).
+001500
+001510 01  WS-REPORT-DATE.
+001520     05  WS-RPT-MONTH        PIC 9(2).
+001530     05  FILLER              PIC X       VALUE "/".
+001540     05  WS-RPT-DAY          PIC 9(2).
+001550     05  FILLER              PIC X       VALUE "/".
+001560     05  WS-RPT-YEAR         PIC 9(4).
+001570
+001580 01  WS-HEADING-1.
+001590     05  FILLER              PIC X(1)    VALUE SPACE.
+001600     05  FILLER              PIC X(40)
+001610         VALUE "GCD/LCM LOT-SIZE RECONCILIATION REPORT".
+001620     05  FILLER              PIC X(11)   VALUE "RUN DATE: ".
+001630     05  HDG1-DATE           PIC X(10).
+001640     05  FILLER              PIC X(9)    VALUE "  PAGE: ".
+001650     05  HDG1-PAGE           PIC ZZ9.
+001660
+001670 01  WS-HEADING-2.
+001680     05  FILLER              PIC X(1)    VALUE SPACE.
+001690     05  FILLER              PIC X(13)   VALUE "  INPUT A".
+001700     05  FILLER              PIC X(13)   VALUE "  INPUT B".
+001710     05  FILLER              PIC X(15)   VALUE "  GCD".
+001720     05  FILLER              PIC X(20)   VALUE "  LCM".
+001730
+001740 01  WS-DETAIL-LINE.
+001750     05  FILLER              PIC X(1)    VALUE SPACE.
+001760     05  DTL-A               PIC Z(8)9.
+001770     05  FILLER              PIC X(4)    VALUE SPACES.
+001780     05  DTL-B               PIC Z(8)9.
+001790     05  FILLER              PIC X(4)    VALUE SPACES.
+001800     05  DTL-GCD             PIC Z(8)9.
+001810     05  FILLER              PIC X(4)    VALUE SPACES.
+001820     05  DTL-LCM             PIC Z(17)9.
+001830
+001840 01  WS-FOOTER-LINE.
+001850     05  FILLER              PIC X(1)    VALUE SPACE.
+001860     05  FILLER              PIC X(24)
+001870         VALUE "END OF REPORT - PAGES: ".
+001880     05  FTR-PAGE-COUNT      PIC ZZ9.
+
+001890 01  WS-TOTALS-LINE.
+001900     05  FILLER              PIC X(1)    VALUE SPACE.
+001910     05  TOT-LABEL           PIC X(24).
+001920     05  TOT-COUNT           PIC ZZZ,ZZZ,ZZ9.
+001930
+001940 PROCEDURE DIVISION.
+001950 PROGRAM-BEGIN.
+001960
+001970     PERFORM OPEN-INPUT-FILE.
+001980     PERFORM OPEN-PRINT-FILE.
+001990     PERFORM OPEN-AUDIT-FILE.
+002000     PERFORM OPEN-CHECKPOINT-FILE.
+002010     PERFORM OPEN-MASTER-FILE.
+002020     PERFORM READ-PARM-FILE.
+002030     PERFORM GET-RUN-DATE.
+002040     PERFORM WRITE-PAGE-HEADERS.
+002050     IF WS-FILE-PRESENT = "Y"
+002060        PERFORM READ-PAIR-RECORD
+002070        PERFORM PROCESS-ONE-PAIR
+002080           WITH TEST BEFORE UNTIL WS-EOF-SWITCH = "Y"
+002090        PERFORM CLOSE-INPUT-FILE
+002100     ELSE
+002110        MOVE 54 TO A
+002120        MOVE 24 TO B
+002130        ADD 1 TO WS-RECORD-COUNT
+002140        PERFORM COMPUTE-GCD-FOR-PAIR
+002150        ADD 1 TO WS-RECORDS-PROCESSED
+002160     END-IF.
+002170     PERFORM WRITE-REPORT-FOOTER.
+002180     PERFORM WRITE-CONTROL-TOTALS.
+002190     PERFORM CLOSE-AUDIT-FILE.
+002200     PERFORM CLOSE-CHECKPOINT-FILE.
+002210     PERFORM CLOSE-MASTER-FILE.
+002220     PERFORM CLOSE-PRINT-FILE.
+002230     PERFORM SET-RUN-RETURN-CODE.
+002240
+002250     STOP RUN.
+002260
+002270 OPEN-INPUT-FILE.
+002280     OPEN INPUT PAIR-FILE.
+002290     IF WS-PAIR-STATUS = "00"
+002300        MOVE "Y" TO WS-FILE-PRESENT
+002310        OPEN OUTPUT REJECT-FILE
+002320     ELSE
+002330        MOVE "N" TO WS-FILE-PRESENT
+002340     END-IF.
+002350
+002360 OPEN-PRINT-FILE.
+002370     OPEN OUTPUT PRINT-FILE.
+
+002380 OPEN-AUDIT-FILE.
+002390     OPEN EXTEND AUDIT-FILE.
+002400     IF WS-AUDIT-STATUS = "35"
+002410        OPEN OUTPUT AUDIT-FILE
+002420        CLOSE AUDIT-FILE
+002430        OPEN EXTEND AUDIT-FILE
+002440     END-IF.
+
+002450 OPEN-CHECKPOINT-FILE.
+002460     OPEN OUTPUT CHECKPOINT-FILE.
+
+002470 OPEN-MASTER-FILE.
+002480     OPEN I-O MASTER-FILE.
+002490     IF WS-MSTR-STATUS = "35"
+002500        OPEN OUTPUT MASTER-FILE
+002510        CLOSE MASTER-FILE
+002520        OPEN I-O MASTER-FILE
+002530     END-IF.
+
+002540 READ-PARM-FILE.
+002550     OPEN INPUT PARM-FILE.
+002560     IF WS-PARM-STATUS = "00"
+002570        READ PARM-FILE
+002580        END-READ
+002590        MOVE PARM-RESTART-KEY TO WS-RESTART-KEY
+002600        IF PARM-CKPT-INTERVAL IS GREATER THAN ZERO
+002610           MOVE PARM-CKPT-INTERVAL TO WS-CKPT-INTERVAL
+002620        END-IF
+002630        CLOSE PARM-FILE
+002640     END-IF.
+
+002650
+002660 GET-RUN-DATE.
+002670     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+002680     PERFORM READ-SYSIN-PARM.
+002690     MOVE WS-RUN-MONTH TO WS-RPT-MONTH.
+002700     MOVE WS-RUN-DAY TO WS-RPT-DAY.
+002710     MOVE WS-RUN-YEAR TO WS-RPT-YEAR.
+
+002720 READ-SYSIN-PARM.
+002730     OPEN INPUT SYSIN-FILE.
+002740     IF WS-SYSIN-STATUS = "00"
+002750        READ SYSIN-FILE
+002760        END-READ
+002770        IF SYSIN-RUNDATE IS NUMERIC AND SYSIN-RUNDATE > 0
+002780           MOVE SYSIN-RUNDATE TO WS-RUN-DATE
+002790        END-IF
+002800        CLOSE SYSIN-FILE
+002810     END-IF.
+002820
+002830 READ-PAIR-RECORD.
+002840     READ PAIR-FILE
+002850        AT END
+002860           MOVE "Y" TO WS-EOF-SWITCH
+002870     END-READ.
+002880
+002890 PROCESS-ONE-PAIR.
+002900     ADD 1 TO WS-RECORD-COUNT.
+002910     IF WS-RECORD-COUNT > WS-RESTART-KEY
+002920        PERFORM VALIDATE-PAIR
+002930        IF WS-VALID-SWITCH = "Y"
+002940           MOVE WS-IN-A-NUM TO A
+002950           MOVE WS-IN-B-NUM TO B
+002960           PERFORM COMPUTE-GCD-FOR-PAIR
+002970           ADD 1 TO WS-RECORDS-PROCESSED
+002980        ELSE
+002990           PERFORM WRITE-REJECT-RECORD
+003000           ADD 1 TO WS-RECORDS-REJECTED
+003010        END-IF
+003020        PERFORM WRITE-CHECKPOINT
+003030     END-IF.
+003040     PERFORM READ-PAIR-RECORD.
+003050
+003060 VALIDATE-PAIR.
+003070     MOVE "Y" TO WS-VALID-SWITCH.
+003080     MOVE SPACES TO WS-REJECT-REASON.
+003090     MOVE 0 TO WS-IN-A-NUM.
+003100     MOVE 0 TO WS-IN-B-NUM.
+
+003110     MOVE FUNCTION TEST-NUMVAL(PAIR-A-X) TO WS-NUMVAL-CHECK.
+003120     IF WS-NUMVAL-CHECK NOT = 0
+003130        MOVE "N" TO WS-VALID-SWITCH
+003140        MOVE "A IS NON-NUMERIC" TO WS-REJECT-REASON
+003150     ELSE
+003160        MOVE 0 TO WS-DECIMAL-COUNT
+003170        INSPECT PAIR-A-X TALLYING WS-DECIMAL-COUNT FOR ALL "."
+003180        IF WS-DECIMAL-COUNT > 0
+003190           MOVE "N" TO WS-VALID-SWITCH
+003200           MOVE "A IS NOT AN INTEGER" TO WS-REJECT-REASON
+003210        ELSE
+003220           COMPUTE WS-NUMVAL-RESULT = FUNCTION NUMVAL(PAIR-A-X)
+003230           IF WS-NUMVAL-RESULT < 0
+003240              MOVE "N" TO WS-VALID-SWITCH
+003250              MOVE "A IS NEGATIVE" TO WS-REJECT-REASON
+003260           ELSE
+003270              IF WS-NUMVAL-RESULT = 0
+003280                 MOVE "N" TO WS-VALID-SWITCH
+003290                 MOVE "A IS ZERO" TO WS-REJECT-REASON
+003300              ELSE
+003310                 IF WS-NUMVAL-RESULT > 999999999
+003320                    MOVE "N" TO WS-VALID-SWITCH
+003330                    MOVE "A EXCEEDS MAXIMUM" TO WS-REJECT-REASON
+003340                 ELSE
+003350                    MOVE WS-NUMVAL-RESULT TO WS-IN-A-NUM
+003360                 END-IF
+003370              END-IF
+003380           END-IF
+003390        END-IF
+003400     END-IF.
+
+003410     MOVE FUNCTION TEST-NUMVAL(PAIR-B-X) TO WS-NUMVAL-CHECK.
+003420     IF WS-NUMVAL-CHECK NOT = 0
+003430        MOVE "N" TO WS-VALID-SWITCH
+003440        IF WS-REJECT-REASON = SPACES
+003450           MOVE "B IS NON-NUMERIC" TO WS-REJECT-REASON
+003460        ELSE
+003470           MOVE "A AND B INVALID" TO WS-REJECT-REASON
+003480        END-IF
+003490     ELSE
+003500        MOVE 0 TO WS-DECIMAL-COUNT
+003510        INSPECT PAIR-B-X TALLYING WS-DECIMAL-COUNT FOR ALL "."
+003520        IF WS-DECIMAL-COUNT > 0
+003530           MOVE "N" TO WS-VALID-SWITCH
+003540           IF WS-REJECT-REASON = SPACES
+003550              MOVE "B IS NOT AN INTEGER" TO WS-REJECT-REASON
+003560           ELSE
+003570              MOVE "A AND B INVALID" TO WS-REJECT-REASON
+003580           END-IF
+003590        ELSE
+003600           COMPUTE WS-NUMVAL-RESULT = FUNCTION NUMVAL(PAIR-B-X)
+003610           IF WS-NUMVAL-RESULT < 0
+003620              MOVE "N" TO WS-VALID-SWITCH
+003630              IF WS-REJECT-REASON = SPACES
+003640                 MOVE "B IS NEGATIVE" TO WS-REJECT-REASON
+003650              ELSE
+003660                 MOVE "A AND B INVALID" TO WS-REJECT-REASON
+003670              END-IF
+003680           ELSE
+003690              IF WS-NUMVAL-RESULT = 0
+003700                 MOVE "N" TO WS-VALID-SWITCH
+003710                 IF WS-REJECT-REASON = SPACES
+003720                    MOVE "B IS ZERO" TO WS-REJECT-REASON
+003730                 ELSE
+003740                    MOVE "A AND B INVALID" TO WS-REJECT-REASON
+003750                 END-IF
+003760              ELSE
+003770                 IF WS-NUMVAL-RESULT > 999999999
+003780                    MOVE "N" TO WS-VALID-SWITCH
+003790                    IF WS-REJECT-REASON = SPACES
+003800                       MOVE "B TOO LARGE" TO WS-REJECT-REASON
+003810                    ELSE
+003820                       MOVE "A AND B INVALID" TO WS-REJECT-REASON
+003830                    END-IF
+003840                 ELSE
+003850                    MOVE WS-NUMVAL-RESULT TO WS-IN-B-NUM
+003860                 END-IF
+003870              END-IF
+003880           END-IF
+003890        END-IF
+003900     END-IF.
+003910
+
+003920 WRITE-REJECT-RECORD.
+003930     MOVE SPACES TO REJECT-RECORD.
+003940     MOVE WS-RECORD-COUNT TO REJ-POSITION.
+003950     MOVE PAIR-A-X TO REJ-A.
+003960     MOVE PAIR-B-X TO REJ-B.
+003970     MOVE WS-REJECT-REASON TO REJ-REASON.
+003980     WRITE REJECT-RECORD.
+003990     PERFORM CHECK-REJECT-STATUS.
+004000
+004010 CLOSE-INPUT-FILE.
+004020     CLOSE PAIR-FILE.
+004030     IF WS-REJECT-STATUS = "00" OR WS-REJECT-STATUS = SPACES
+004040        CLOSE REJECT-FILE
+004050     END-IF.
+004060
+004070 CLOSE-PRINT-FILE.
+004080     CLOSE PRINT-FILE.
+
+004090 CLOSE-AUDIT-FILE.
+004100     CLOSE AUDIT-FILE.
+
+004110 CLOSE-CHECKPOINT-FILE.
+004120     CLOSE CHECKPOINT-FILE.
+
+004130 CLOSE-MASTER-FILE.
+004140     CLOSE MASTER-FILE.
+
+004150 SET-RUN-RETURN-CODE.
+004160     IF WS-PAIR-STATUS NOT = "00" AND WS-PAIR-STATUS NOT = "35"
+004170        MOVE "Y" TO WS-ABEND-SWITCH
+004180     END-IF.
+004190     IF WS-PRINT-STATUS NOT = "00"
+004200        MOVE "Y" TO WS-ABEND-SWITCH
+004210     END-IF.
+004220     IF WS-AUDIT-STATUS NOT = "00"
+004230        MOVE "Y" TO WS-ABEND-SWITCH
+004240     END-IF.
+004250     IF WS-CKPT-STATUS NOT = "00"
+004260        MOVE "Y" TO WS-ABEND-SWITCH
+004270     END-IF.
+004280     IF WS-MSTR-STATUS NOT = "00" AND WS-MSTR-STATUS NOT = "23"
+004290        MOVE "Y" TO WS-ABEND-SWITCH
+004300     END-IF.
+004310     IF WS-MSTR-WRITE-BAD = "Y"
+004320        MOVE "Y" TO WS-ABEND-SWITCH
+004330     END-IF.
+004340     IF WS-PRINT-WRITE-BAD = "Y"
+004350        MOVE "Y" TO WS-ABEND-SWITCH
+004360     END-IF.
+004370     IF WS-AUDIT-WRITE-BAD = "Y"
+004380        MOVE "Y" TO WS-ABEND-SWITCH
+004390     END-IF.
+004400     IF WS-CKPT-WRITE-BAD = "Y"
+004410        MOVE "Y" TO WS-ABEND-SWITCH
+004420     END-IF.
+004430     IF WS-REJECT-WRITE-BAD = "Y"
+004440        MOVE "Y" TO WS-ABEND-SWITCH
+004450     END-IF.
+004460     IF WS-ZERO-RESULT-SWITCH = "Y"
+004470        MOVE "Y" TO WS-ABEND-SWITCH
+004480     END-IF.
+004490     IF WS-ABEND-SWITCH = "Y"
+004500        MOVE 8 TO RETURN-CODE
+004510     ELSE
+004520        IF WS-RECORDS-REJECTED > 0
+004530           MOVE 4 TO RETURN-CODE
+004540        ELSE
+004550           MOVE 0 TO RETURN-CODE
+004560        END-IF
+004570     END-IF.
+
+004580
+004590 WRITE-PAGE-HEADERS.
+004600     ADD 1 TO WS-PAGE-COUNT.
+004610     MOVE SPACES TO PRINT-LINE.
+004620     WRITE PRINT-LINE.
+004630     PERFORM CHECK-PRINT-STATUS.
+004640     MOVE WS-REPORT-DATE TO HDG1-DATE.
+004650     MOVE WS-PAGE-COUNT TO HDG1-PAGE.
+004660     MOVE WS-HEADING-1 TO PRINT-LINE.
+004670     WRITE PRINT-LINE.
+004680     PERFORM CHECK-PRINT-STATUS.
+004690     MOVE WS-HEADING-2 TO PRINT-LINE.
+004700     WRITE PRINT-LINE.
+004710     PERFORM CHECK-PRINT-STATUS.
+004720     MOVE SPACES TO PRINT-LINE.
+004730     WRITE PRINT-LINE.
+004740     PERFORM CHECK-PRINT-STATUS.
+004750     MOVE 0 TO WS-LINE-COUNT.
+004760
+004770 WRITE-DETAIL-LINE.
+004780     IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+004790        PERFORM WRITE-PAGE-HEADERS
+004800     END-IF.
+004810     MOVE SPACES TO WS-DETAIL-LINE.
+004820     MOVE ORIGINAL-A TO DTL-A.
+004830     MOVE ORIGINAL-B TO DTL-B.
+004840     MOVE RESULT TO DTL-GCD.
+004850     MOVE LCM TO DTL-LCM.
+004860     MOVE WS-DETAIL-LINE TO PRINT-LINE.
+004870     WRITE PRINT-LINE.
+004880     PERFORM CHECK-PRINT-STATUS.
+004890     ADD 1 TO WS-LINE-COUNT.
+004900
+004910 WRITE-REPORT-FOOTER.
+004920     MOVE SPACES TO PRINT-LINE.
+004930     WRITE PRINT-LINE.
+004940     PERFORM CHECK-PRINT-STATUS.
+004950     MOVE WS-PAGE-COUNT TO FTR-PAGE-COUNT.
+004960     MOVE WS-FOOTER-LINE TO PRINT-LINE.
+004970     WRITE PRINT-LINE.
+004980     PERFORM CHECK-PRINT-STATUS.
+004990
+
+005000 WRITE-CONTROL-TOTALS.
+005010     MOVE SPACES TO WS-TOTALS-LINE.
+005020     MOVE "RECORDS READ:           " TO TOT-LABEL.
+005030     MOVE WS-RECORD-COUNT TO TOT-COUNT.
+005040     MOVE WS-TOTALS-LINE TO PRINT-LINE.
+005050     WRITE PRINT-LINE.
+005060     PERFORM CHECK-PRINT-STATUS.
+005070     MOVE SPACES TO WS-TOTALS-LINE.
+005080     MOVE "RECORDS PROCESSED:      " TO TOT-LABEL.
+005090     MOVE WS-RECORDS-PROCESSED TO TOT-COUNT.
+005100     MOVE WS-TOTALS-LINE TO PRINT-LINE.
+005110     WRITE PRINT-LINE.
+005120     PERFORM CHECK-PRINT-STATUS.
+005130     MOVE SPACES TO WS-TOTALS-LINE.
+005140     MOVE "RECORDS REJECTED:       " TO TOT-LABEL.
+005150     MOVE WS-RECORDS-REJECTED TO TOT-COUNT.
+005160     MOVE WS-TOTALS-LINE TO PRINT-LINE.
+005170     WRITE PRINT-LINE.
+005180     PERFORM CHECK-PRINT-STATUS.
+005190     MOVE SPACES TO WS-TOTALS-LINE.
+005200     MOVE "PAIRS REUSED FROM MASTER" TO TOT-LABEL.
+005210     MOVE WS-RECORDS-REUSED TO TOT-COUNT.
+005220     MOVE WS-TOTALS-LINE TO PRINT-LINE.
+005230     WRITE PRINT-LINE.
+005240     PERFORM CHECK-PRINT-STATUS.
+
+005250 WRITE-AUDIT-RECORD.
+005260     ACCEPT WS-AUD-DATE FROM DATE YYYYMMDD.
+005270     ACCEPT WS-AUD-TIME FROM TIME.
+005280     MOVE SPACES TO AUDIT-RECORD.
+005290     MOVE WS-AUD-DATE TO AUD-DATE.
+005300     MOVE WS-AUD-TIME TO AUD-TIME.
+005310     MOVE ORIGINAL-A TO AUD-A.
+005320     MOVE ORIGINAL-B TO AUD-B.
+005330     MOVE RESULT TO AUD-GCD.
+005340     MOVE LCM TO AUD-LCM.
+005350     WRITE AUDIT-RECORD.
+005360     PERFORM CHECK-AUDIT-STATUS.
+
+005370 WRITE-CHECKPOINT.
+005380     IF FUNCTION MOD(WS-RECORD-COUNT, WS-CKPT-INTERVAL) = 0
+005390        MOVE WS-RECORD-COUNT TO CHECKPOINT-RECORD
+005400        WRITE CHECKPOINT-RECORD
+005410           PERFORM CHECK-CKPT-STATUS
+005420     END-IF.
+
+005430 CHECK-PRINT-STATUS.
+005440     IF WS-PRINT-STATUS NOT = "00"
+005450        MOVE "Y" TO WS-PRINT-WRITE-BAD
+005460     END-IF.
+
+005470 CHECK-AUDIT-STATUS.
+005480     IF WS-AUDIT-STATUS NOT = "00"
+005490        MOVE "Y" TO WS-AUDIT-WRITE-BAD
+005500     END-IF.
+
+005510 CHECK-CKPT-STATUS.
+005520     IF WS-CKPT-STATUS NOT = "00"
+005530        MOVE "Y" TO WS-CKPT-WRITE-BAD
+005540     END-IF.
+
+005550 CHECK-REJECT-STATUS.
+005560     IF WS-REJECT-STATUS NOT = "00"
+005570        MOVE "Y" TO WS-REJECT-WRITE-BAD
+005580     END-IF.
+
+005590 COMPUTE-GCD-FOR-PAIR.
+005600     MOVE A TO ORIGINAL-A.
+005610     MOVE B TO ORIGINAL-B.
+005620     MOVE 0 TO QUIT.
+005630     MOVE 0 TO RESULT.
+
+005640     IF A < B THEN
+005650        MOVE A TO C
+005660        MOVE B TO A
+005670        MOVE C TO B
+005680     END-IF.
+
+005690     MOVE A TO MSTR-KEY-A.
+005700     MOVE B TO MSTR-KEY-B.
+005710     PERFORM READ-MASTER-RECORD.
+
+005720     IF WS-MASTER-HIT = "Y"
+005730        MOVE MSTR-GCD TO RESULT
+005740        MOVE MSTR-LCM TO LCM
+005750        ADD 1 TO WS-RECORDS-REUSED
+005760     ELSE
+005770        PERFORM GCD WITH TEST AFTER UNTIL QUIT = 1
+005780        IF RESULT IS ZERO THEN
+005790           MOVE B TO RESULT
+005800        END-IF
+005810        COMPUTE WS-LCM-PRODUCT = ORIGINAL-A * ORIGINAL-B
+005820        COMPUTE LCM = WS-LCM-PRODUCT / RESULT
+005830        PERFORM WRITE-MASTER-RECORD
+005840     END-IF.
+
+005850     IF RESULT IS ZERO OR LCM IS ZERO
+005860        MOVE "Y" TO WS-ZERO-RESULT-SWITCH
+005870     END-IF.
+
+005880     PERFORM WRITE-DETAIL-LINE.
+005890     PERFORM WRITE-AUDIT-RECORD.
+
+005900 READ-MASTER-RECORD.
+005910     MOVE "N" TO WS-MASTER-HIT.
+005920     READ MASTER-FILE
+005930        INVALID KEY
+005940           CONTINUE
+005950        NOT INVALID KEY
+005960           MOVE "Y" TO WS-MASTER-HIT
+005970     END-READ.
+
+005980 WRITE-MASTER-RECORD.
+005990     MOVE RESULT TO MSTR-GCD.
+006000     MOVE LCM TO MSTR-LCM.
+006010     WRITE MASTER-RECORD
+006020        INVALID KEY
+006030           MOVE "Y" TO WS-MSTR-WRITE-BAD
+006040     END-WRITE.
+
+
+006050 GCD.
+006060     DIVIDE B INTO A GIVING SCRATCH REMAINDER C.
+006070
+006080     IF C = 0 THEN
+006090        MOVE 1 TO QUIT
+006100        MOVE B TO RESULT
+006110     END-IF.
+006120
+006130     MOVE B TO A.
+006140     MOVE C TO B.
