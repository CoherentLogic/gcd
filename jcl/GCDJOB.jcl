@@ -0,0 +1,50 @@
+//GCDJOB   JOB (ACCTNO),'GCD LOT RECON',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* OVERNIGHT BATCH STEP FOR THE GCD/LCM LOT-SIZE RECONCILIATION  *
+//* RUN.  GCDIN HOLDS THE A/B PAIRS EXTRACTED FROM THE TWO        *
+//* PACKING LINES; GCDMSTR IS THE KEYED MASTER OF PAIRS ALREADY   *
+//* SOLVED ON A PRIOR RUN.  SYSIN CARRIES AN OPTIONAL OVERRIDE OF *
+//* THE RUN DATE (YYYYMMDD) THAT OTHERWISE DEFAULTS TO TODAY.     *
+//* CONDITION CODES SET BY GCD: 0=CLEAN, 4=SOME RECORDS REJECTED, *
+//* 8=ABEND/RESTART NEEDED (SEE GCDCKP/GCDPARM FOR RESTART).      *
+//*                                                                *
+//* THIS RUNS DAILY, SO GCDCKP AND GCDREJ ARE GDGs (BASES ASSUMED *
+//* ALREADY DEFINED VIA A ONE-TIME IDCAMS DEFINE GDG, NOT SHOWN   *
+//* HERE) RATHER THAN FIXED DATASET NAMES -- A STATIC DSN WOULD   *
+//* STILL BE CATALOGED FROM YESTERDAY'S RUN AND FAIL THE NEW      *
+//* ALLOCATION BELOW BEFORE THE PROGRAM EVEN STARTS.              *
+//*--------------------------------------------------------------*
+//STEP1    EXEC PGM=GCD
+//STEPLIB  DD DSN=PROD.GCD.LOADLIB,DISP=SHR
+//GCDIN    DD DSN=PROD.GCD.LOTPAIRS.DAILY,DISP=SHR
+//GCDPARM  DD DSN=PROD.GCD.RESTART.PARM,DISP=SHR
+//GCDMSTR  DD DSN=PROD.GCD.MASTER,DISP=SHR
+//GCDCKP   DD DSN=PROD.GCD.CHECKPOINT(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=9,BLKSIZE=0)
+//GCDREJ   DD DSN=PROD.GCD.LOTPAIRS.REJECTS(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=62,BLKSIZE=0)
+//GCDAUD   DD DSN=PROD.GCD.AUDITLOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=66,BLKSIZE=0)
+//GCDRPT   DD SYSOUT=*
+//SYSIN    DD *
+20260808
+/*
+//SYSOUT   DD SYSOUT=*
+//*
+//* STEP2 IS RUN ONLY WHEN STEP1 ENDS WITH A NONZERO CONDITION
+//* CODE, SO OPERATIONS SEES THE REJECT LISTING IN THE JOB LOG
+//* WITHOUT HAVING TO GO LOOK FOR IT.  (0) READS BACK THE SAME
+//* GENERATION STEP1 JUST CREATED WITH (+1) ABOVE.
+//*
+//STEP2    EXEC PGM=IEBGENER,COND=(0,EQ,STEP1)
+//SYSUT1   DD DSN=PROD.GCD.LOTPAIRS.REJECTS(0),DISP=SHR
+//SYSUT2   DD SYSOUT=*
+//SYSIN    DD DUMMY
+//SYSPRINT DD SYSOUT=*
